@@ -1,409 +1,786 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. STP003.
-      *AUTHOR. FABIANO SANTINI MARQUES.
-      **************************************
-      * CADASTRO DE PRODUTOS            *
-      **************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT CADPROD ASSIGN TO DISK
-                      ORGANIZATION IS INDEXED
-                      ACCESS MODE  IS DYNAMIC
-                      RECORD KEY   IS CODIGO
-                      ALTERNATE RECORD KEY IS CODIGO
-                      FILE STATUS  IS ST-ERRO.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADPROD
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADPROD.DAT". 
-       01 REGPROD.
-	      03 CODIGO          PIC 9(06).
-          03 DESCRICAO       PIC X(30).
-          03 UNIDADE         PIC X(02).
-          03 APLICACAO       PIC 9(01).
-          03 QUANTIDADE      PIC 9(06).
-          03 PRECO           PIC 9(08).  
-          03 CNPJ            PIC 9(14).
-          03 RSOC            PIC X(40).
-          03 NOMEF           PIC X(12).
-          03 CEP             PIC 9(08).
-          03 NOME     	     PIC X(30).
-          03 ENDERECO        PIC X(40).
-          03 NUMERO          PIC 9(04).
-          03 COMPLEMENTO     PIC X(12).
-          03 BAIRRO          PIC X(20).
-          03 CIDADE          PIC X(20).
-          03 UF              PIC X(02).
-      *
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01 W-CONT        PIC 9(06) VALUE ZEROS.
-       01 W-OPCAO       PIC X(01) VALUE SPACES.
-       01 W-ACT         PIC 9(02) VALUE ZEROS.
-       01 MENS          PIC X(50) VALUE SPACES.
-       01 LIMPA         PIC X(50) VALUE SPACES. 
-       01 ST-ERRO       PIC X(02) VALUE "00".
-       01 W-SEL         PIC 9(01) VALUE ZEROS.
-       01 IND           PIC 9(02) VALUE ZEROS.
-      *-----------------------------------------------------------------
-       SCREEN SECTION.
-       01  TELAFORN.
-           05  BLANK SCREEN.
-           05  LINE 01  COLUMN 01 
-               VALUE  "________________________________________".
-           05  LINE 01  COLUMN 41 
-               VALUE  "________________________________________".
-           05  LINE 02  COLUMN 01 
-               VALUE  "____________________________[CADASTRO DE".
-           05  LINE 02  COLUMN 41 
-               VALUE  " PRODUTOS]______________________________".			   
-           05  LINE 04  COLUMN 1 VALUE "CODIGO.....: ".
-           05  LINE 05  COLUMN 1 VALUE "DESCRICAO..: ".
-           05  LINE 06  COLUMN 1 VALUE "UNIDADE....: ".           	   
-		   05  LINE 07  COLUMN 1 VALUE "APLICACAO..: ".
-		   05  LINE 08  COLUMN 1 VALUE "QUANTIDADE.: ".
-		   05  LINE 09  COLUMN 1 VALUE "PRECO......: ".
-           05  LINE 11  COLUMN 01 
-               VALUE  "________________________________[FORNECED".
-           05  LINE 11  COLUMN 41 
-               VALUE  "DORES]___________________________________".		   
-		   05  LINE 12  COLUMN 1 VALUE "CNPJ.......: ".
-           05  LINE 13  COLUMN 1 VALUE "NOME F.....: ".
-           05  LINE 14  COLUMN 1 VALUE "R. SOCIAL..: ".           	   
-		   05  LINE 15  COLUMN 1 VALUE "CEP........: ".
-		   05  LINE 16  COLUMN 1 VALUE "ENDERECO...: ".
-		   05  LINE 17  COLUMN 1 VALUE "NUMERO.....: ".
-		   05  LINE 18  COLUMN 1 VALUE "COMPL......: ".
-		   05  LINE 19  COLUMN 1 VALUE "BAIRRO.....: ".
-		   05  LINE 20  COLUMN 1 VALUE "CIDADE.....: ".
-		   05  LINE 21  COLUMN 1 VALUE "ESTADO.....: ".
-           05  LINE 22  COLUMN 01 
-               VALUE  "__________________________________[PAINE".
-           05  LINE 22  COLUMN 41 
-               VALUE  "L]______________________________________".
-           05  TCODIGO
-               LINE 04  COLUMN 15  PIC 999.999
-               USING  CODIGO.
-           05  TDESCRICAO
-               LINE 05  COLUMN 15   PIC X(30)
-               USING  DESCRICAO.
-           05  TUNIDADE
-               LINE 06  COLUMN 15   PIC X(02)
-               USING  UNIDADE.
-           05  TAPLICACAO
-               LINE 07  COLUMN 15   PIC 9(01)
-               USING  APLICACAO.
-           05  TQUANTIDADE
-               LINE 08  COLUMN 15   PIC 99.999.9
-               USING  QUANTIDADE.
-           05  TPRECO
-               LINE 09  COLUMN 15   PIC 99.9999.99
-               USING  PRECO.
-           05  TCNPJ
-               LINE 12  COLUMN 15   PIC 99.999.999/9999.99
-               USING  CNPJ.
-           05  TNOMEF
-               LINE 13  COLUMN 15   PIC X(12)
-               USING  NOMEF.
-           05  TRSOC
-               LINE 14  COLUMN 15   PIC X(40)
-               USING  RSOC.
-           05  TCEP
-               LINE 15  COLUMN 15   PIC 99999.999
-               USING  CEP.
-           05  TENDERECO
-               LINE 16  COLUMN 15   PIC X(40)
-               USING  ENDERECO.
-           05  TNUMERO
-               LINE 17  COLUMN 15   PIC 9999
-               USING  NUMERO.
-           05  TCOMPLEMENTO
-               LINE 18  COLUMN 15  PIC X(12)
-               USING  COMPLEMENTO.
-           05  TBAIRRO
-               LINE 19  COLUMN 15  PIC X(20)
-               USING  BAIRRO.
-           05  TCIDADE
-               LINE 20  COLUMN 15  PIC X(20)
-               USING  CIDADE.
-           05  TUF
-               LINE 21  COLUMN 15  PIC X(02)
-               USING  UF.
-      *
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO.
-       
-       R0.
-           OPEN I-O CADPROD
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 OPEN OUTPUT CADPROD
-                 CLOSE CADPROD
-                 MOVE "*** ARQUIVO CADPROD FOI CRIADO **" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R0
-              ELSE
-                IF ST-ERRO = "95"
-                    MOVE "*** ISAM NAO EXCUTADO **" TO MENS
-                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                    GO TO ROT-FIM
-                ELSE
-                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADPROD" TO MENS
-                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                    GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE.
-      * 
-      *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
-       R1.
-           MOVE ZEROS TO CODIGO APLICACAO
-		   MOVE SPACES TO DESCRICAO UNIDADE
-		   MOVE ZEROS TO QUANTIDADE PRECO.
-		   MOVE SPACES TO RSOC NOMEF NOME ENDERECO
-		   MOVE SPACES TO COMPLEMENTO BAIRRO CIDADE UF
-           MOVE ZEROS TO CNPJ CEP NUMERO.
-      *-------------[VISUALIZACAO DA TELA]------------------------------
-           DISPLAY TELAFORN.
-      *-------------[  ENTRADA DOS DADOS ]------------------------------
-       R2.
-           DISPLAY (23, 12) " INSIRA O CODIGO DO PRODUTO "
-           ACCEPT TCODIGO
-           DISPLAY (23, 12) "                      "
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   CLOSE CADPROD
-                   GO TO ROT-FIM.
-           IF W-ACT = 02
-                     MOVE "*** TECLEI O F1 **" TO MENS
-                     PERFORM ROT-MENS THRU ROT-MENS-FIM
-                     GO TO R2.
-           IF W-ACT = 10
-                     MOVE "*** TECLEI O F9 **" TO MENS
-                     PERFORM ROT-MENS THRU ROT-MENS-FIM
-                     GO TO R2.
-           IF CODIGO = ZEROS
-                     MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
-                     PERFORM ROT-MENS THRU ROT-MENS-FIM
-                     GO TO R2.   
-       LER-CADMFORN.
-           MOVE 0 TO W-SEL
-           READ CADPROD
-           IF ST-ERRO NOT = "23"
-              IF ST-ERRO = "00" OR "02"
-                DISPLAY TELAFORN
-                MOVE "*** PRODUTO JA CADASTRADO ***" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ACE-001
-             ELSE
-                MOVE "ERRO NA LEITURA ARQUIVO CADPROD" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM
-           ELSE
-                MOVE "*** PRODUTO NAO CADASTRADO ***" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM.
-       R3.       
-           ACCEPT TDESCRICAO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R1.
-       R4.
-           ACCEPT TUNIDADE.  
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R5.
-       R5.
-           ACCEPT TAPLICACAO.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R6.
-       R6.
-           ACCEPT TQUANTIDADE.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R7.
-       R7.
-           ACCEPT TPRECO.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R8.
-       R8.
-           ACCEPT TCNPJ.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R9.
-       R9.
-           ACCEPT TNOMEF.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R10.
-       R10.
-           ACCEPT TRSOC.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R11.
-       R11.
-           ACCEPT TCEP.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R12.
-       R12.
-           ACCEPT TENDERECO.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R13.
-       R13.
-           ACCEPT TNUMERO.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R14.
-       R14.
-           ACCEPT TCOMPLEMENTO.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R15.
-       R15.
-           ACCEPT TBAIRRO.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R16.
-       R16.
-           ACCEPT TCIDADE.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R17.
-       R17.
-           ACCEPT TUF.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO ALT-OPC.				   
-      * ------------- VERICAR SE E ALTERACAO -----------------
-           IF W-SEL = 1 
-                GO TO ALT-OPC.
-       INC-OPC.
-                MOVE "S" TO W-OPCAO
-                DISPLAY (23, 40) "GRAVAR (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO WITH UPDATE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R1.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-OPC.
-       INC-WR1.
-                WRITE REGPROD
-                IF ST-ERRO = "00"
-                      MOVE "*** DADOS GRAVADOS *** " TO MENS
-                      PERFORM ROT-MENS THRU
-					  ROT-MENS-FIM
-                      GO TO R1.
-                IF ST-ERRO = "22"
-                  MOVE "* FORNECEDOR JA EXISTE,DADOS NAO GRAVADOS *"
-				  TO MENS
-                  PERFORM ROT-MENS
-				  THRU ROT-MENS-FIM
-                  GO TO ACE-001
-                ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO" 
-					  TO MENS
-                      PERFORM ROT-MENS
-					  THRU ROT-MENS-FIM
-                      GO TO ROT-FIM.
-
-      *
-      *****************************************
-      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
-      *****************************************
-      *
-       ACE-001.
-                DISPLAY (23, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
-                MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
-                IF W-OPCAO = "N"
-                   GO TO R1  
-                ELSE
-                   IF W-OPCAO = "A"
-                      MOVE 1 TO W-SEL
-                      GO TO R3.
-      *
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO EXC-OPC.
-       EXC-DL1.
-                DELETE CADPROD RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO PRODUTO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-      *
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.
-       ALT-RW1.
-                REWRITE REGPROD
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO PRODUTO"   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-      *-----------------------------------------------------------------
-       ROT-FIM.
-           CLOSE CADPROD.
-           STOP RUN.
-
-      *---------[ ROTINA DE MENSAGEM ]---------------------
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (23, 12) MENS.
-       ROT-MENS-FIM.
-                EXIT.
-       FIM-ROT-TEMPO.
-
-
-      
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STP003.
+      *AUTHOR. FABIANO SANTINI MARQUES.
+      **************************************
+      * CADASTRO DE PRODUTOS            *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPROD ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODIGO
+                      ALTERNATE RECORD KEY IS DESCRICAO
+                                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+       SELECT CADFORN ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CNPJ OF REGFORN
+                      FILE STATUS  IS ST-ERRO2.
+       SELECT MOVPROD ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      ACCESS MODE  IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO3.
+       SELECT HISTPRECO ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      ACCESS MODE  IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO5.
+       SELECT CADUNI ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS UNI-CODIGO
+                      FILE STATUS  IS ST-ERRO6.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPROD.DAT".
+       COPY REGPROD.
+       FD CADFORN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFORN.DAT".
+       COPY REGFORN.
+       FD MOVPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "MOVPROD.DAT".
+       COPY REGMOV.
+       FD HISTPRECO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "HISTPRECO.DAT".
+       COPY REGHIST.
+       FD CADUNI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUNI.DAT".
+       COPY REGUNI.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT        PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 LIMPA         PIC X(50) VALUE SPACES. 
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 ST-ERRO5      PIC X(02) VALUE "00".
+       01 ST-ERRO6      PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 IND           PIC 9(02) VALUE ZEROS.
+       01 W-USUARIO     PIC X(08) VALUE SPACES.
+       01 W-QTD-ORIG    PIC 9(06) VALUE ZEROS.
+       01 W-QTD-NOVA    PIC 9(06) VALUE ZEROS.
+       01 W-QTD-DELTA   PIC S9(06) VALUE ZEROS.
+       01 W-PRECO-ORIG  PIC 9(08) VALUE ZEROS.
+       01 W-DT-ALT-ORIG PIC 9(08) VALUE ZEROS.
+       01 W-HR-ALT-ORIG PIC 9(06) VALUE ZEROS.
+       01 W-REGPROD-TEMP PIC X(87) VALUE SPACES.
+       01 W-CNPJ-OK     PIC X(01) VALUE "S".
+       01 W-UNI-OK      PIC X(01) VALUE "S".
+       01 W-FIM-UNI     PIC X(01) VALUE "N".
+       01 W-LIN-LISTA   PIC 9(02) VALUE ZEROS.
+       01 W-DESC-BUSCA  PIC X(30) VALUE SPACES.
+       01 W-DESC-LEN    PIC 9(02) VALUE ZEROS.
+       01 W-FIM-CONS    PIC X(01) VALUE "N".
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFORN.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01 
+               VALUE  "________________________________________".
+           05  LINE 01  COLUMN 41 
+               VALUE  "________________________________________".
+           05  LINE 02  COLUMN 01 
+               VALUE  "____________________________[CADASTRO DE".
+           05  LINE 02  COLUMN 41 
+               VALUE  " PRODUTOS]______________________________".			   
+           05  LINE 04  COLUMN 1 VALUE "CODIGO.....: ".
+           05  LINE 05  COLUMN 1 VALUE "DESCRICAO..: ".
+           05  LINE 06  COLUMN 1 VALUE "UNIDADE....: ".           	   
+		   05  LINE 07  COLUMN 1 VALUE "APLICACAO..: ".
+		   05  LINE 08  COLUMN 1 VALUE "QUANTIDADE.: ".
+		   05  LINE 09  COLUMN 1 VALUE "PRECO......: ".
+		   05  LINE 10  COLUMN 1 VALUE "QTD MINIMA.: ".
+           05  LINE 11  COLUMN 01
+               VALUE  "________________________________[FORNECED".
+           05  LINE 11  COLUMN 41 
+               VALUE  "DORES]___________________________________".		   
+		   05  LINE 12  COLUMN 1 VALUE "CNPJ.......: ".
+           05  LINE 13  COLUMN 1 VALUE "NOME F.....: ".
+           05  LINE 14  COLUMN 1 VALUE "R. SOCIAL..: ".           	   
+		   05  LINE 15  COLUMN 1 VALUE "CEP........: ".
+		   05  LINE 16  COLUMN 1 VALUE "ENDERECO...: ".
+		   05  LINE 17  COLUMN 1 VALUE "NUMERO.....: ".
+		   05  LINE 18  COLUMN 1 VALUE "COMPL......: ".
+		   05  LINE 19  COLUMN 1 VALUE "BAIRRO.....: ".
+		   05  LINE 20  COLUMN 1 VALUE "CIDADE.....: ".
+		   05  LINE 21  COLUMN 1 VALUE "ESTADO.....: ".
+           05  LINE 22  COLUMN 01 
+               VALUE  "__________________________________[PAINE".
+           05  LINE 22  COLUMN 41 
+               VALUE  "L]______________________________________".
+           05  TCODIGO
+               LINE 04  COLUMN 15  PIC 999.999
+               USING  CODIGO.
+           05  TDESCRICAO
+               LINE 05  COLUMN 15   PIC X(30)
+               USING  DESCRICAO.
+           05  TUNIDADE
+               LINE 06  COLUMN 15   PIC X(02)
+               USING  UNIDADE.
+           05  TAPLICACAO
+               LINE 07  COLUMN 15   PIC 9(01)
+               USING  APLICACAO.
+           05  TQUANTIDADE
+               LINE 08  COLUMN 15   PIC 99.999.9
+               USING  QUANTIDADE.
+           05  TPRECO
+               LINE 09  COLUMN 15   PIC 99.9999.99
+               USING  PRECO.
+           05  TQTDMINIMA
+               LINE 10  COLUMN 15   PIC 99.999.9
+               USING  QTDMINIMA.
+           05  TCNPJ
+               LINE 12  COLUMN 15   PIC 99.999.999/9999.99
+               USING  CNPJ OF REGPROD.
+           05  TNOMEF
+               LINE 13  COLUMN 15   PIC X(12)
+               USING  NOMEF.
+           05  TRSOC
+               LINE 14  COLUMN 15   PIC X(40)
+               USING  RSOC.
+           05  TCEP
+               LINE 15  COLUMN 15   PIC 99999.999
+               USING  CEP.
+           05  TENDERECO
+               LINE 16  COLUMN 15   PIC X(40)
+               USING  ENDERECO.
+           05  TNUMERO
+               LINE 17  COLUMN 15   PIC 9999
+               USING  NUMERO.
+           05  TCOMPLEMENTO
+               LINE 18  COLUMN 15  PIC X(12)
+               USING  COMPLEMENTO.
+           05  TBAIRRO
+               LINE 19  COLUMN 15  PIC X(20)
+               USING  BAIRRO.
+           05  TCIDADE
+               LINE 20  COLUMN 15  PIC X(20)
+               USING  CIDADE.
+           05  TUF
+               LINE 21  COLUMN 15  PIC X(02)
+               USING  UF.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       
+       R0.
+           OPEN I-O CADPROD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADPROD
+                 CLOSE CADPROD
+                 MOVE "*** ARQUIVO CADPROD FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                IF ST-ERRO = "95"
+                    MOVE "*** ISAM NAO EXCUTADO **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+                ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADPROD" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       R0F.
+           OPEN I-O CADFORN
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 OPEN OUTPUT CADFORN
+                 CLOSE CADFORN
+                 MOVE "*** ARQUIVO CADFORN FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0F
+              ELSE
+                IF ST-ERRO2 = "95"
+                    MOVE "*** ISAM NAO EXCUTADO **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+                ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADFORN" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       R0M.
+           OPEN EXTEND MOVPROD
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30" OR "35"
+                 OPEN OUTPUT MOVPROD
+                 CLOSE MOVPROD
+                 MOVE "*** ARQUIVO MOVPROD FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0M
+              ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO MOVPROD" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       R0H.
+           OPEN EXTEND HISTPRECO
+           IF ST-ERRO5 NOT = "00"
+              IF ST-ERRO5 = "30" OR "35"
+                 OPEN OUTPUT HISTPRECO
+                 CLOSE HISTPRECO
+                 MOVE "*** ARQUIVO HISTPRECO FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0H
+              ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO HISTPRECO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       R0N.
+           OPEN I-O CADUNI
+           IF ST-ERRO6 NOT = "00"
+              IF ST-ERRO6 = "30"
+                 OPEN OUTPUT CADUNI
+                 CLOSE CADUNI
+                 MOVE "*** ARQUIVO CADUNI FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0N
+              ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADUNI" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       R0U.
+           DISPLAY (23, 12) " USUARIO...: "
+           ACCEPT (23, 25) W-USUARIO
+           DISPLAY (23, 12) LIMPA.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
+       R1.
+           MOVE ZEROS TO CODIGO APLICACAO
+		   MOVE SPACES TO DESCRICAO UNIDADE
+		   MOVE ZEROS TO QUANTIDADE QTDMINIMA PRECO.
+		   MOVE SPACES TO RSOC NOMEF NOME ENDERECO
+		   MOVE SPACES TO COMPLEMENTO BAIRRO CIDADE UF
+           MOVE ZEROS TO CNPJ OF REGPROD
+           MOVE ZEROS TO CNPJ OF REGFORN CEP NUMERO
+           MOVE ZEROS TO DT-ALTERACAO HR-ALTERACAO.
+      *-------------[VISUALIZACAO DA TELA]------------------------------
+           DISPLAY TELAFORN.
+      *-------------[  ENTRADA DOS DADOS ]------------------------------
+       R2.
+           DISPLAY (23, 12) " INSIRA O CODIGO DO PRODUTO "
+           ACCEPT TCODIGO
+           DISPLAY (23, 12) "                      "
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   CLOSE CADPROD CADFORN MOVPROD HISTPRECO CADUNI
+                   GO TO ROT-FIM.
+           IF W-ACT = 02
+                     GO TO CONSULTA-DESC.
+           IF W-ACT = 10
+                     MOVE "*** TECLEI O F9 **" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R2.
+           IF CODIGO = ZEROS
+                     MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R2.   
+       LER-CADMFORN.
+           MOVE 0 TO W-SEL
+           READ CADPROD
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00" OR "02"
+                MOVE QUANTIDADE TO W-QTD-ORIG
+                MOVE PRECO TO W-PRECO-ORIG
+                MOVE DT-ALTERACAO TO W-DT-ALT-ORIG
+                MOVE HR-ALTERACAO TO W-HR-ALT-ORIG
+                PERFORM BUSCA-FORNECEDOR-MOSTRA
+                        THRU BUSCA-FORNECEDOR-MOSTRA-FIM
+                DISPLAY TELAFORN
+                MOVE "*** PRODUTO JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADPROD" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** PRODUTO NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *------[ PREENCHE OS DADOS DO FORNECEDOR NA TELA DE CONSULTA ]----
+       BUSCA-FORNECEDOR-MOSTRA.
+                MOVE SPACES TO RSOC NOMEF NOME ENDERECO
+                MOVE SPACES TO COMPLEMENTO BAIRRO CIDADE UF
+                MOVE ZEROS TO CEP NUMERO
+                IF CNPJ OF REGPROD NOT = ZEROS
+                   MOVE CNPJ OF REGPROD TO CNPJ OF REGFORN
+                   READ CADFORN
+                   IF ST-ERRO2 NOT = "00" AND ST-ERRO2 NOT = "02"
+                      MOVE SPACES TO RSOC NOMEF NOME ENDERECO
+                      MOVE SPACES TO COMPLEMENTO BAIRRO CIDADE UF
+                      MOVE ZEROS TO CEP NUMERO.
+       BUSCA-FORNECEDOR-MOSTRA-FIM.
+                EXIT.
+       R3.
+           ACCEPT TDESCRICAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R1.
+       R4.
+           ACCEPT TUNIDADE.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                   PERFORM LISTA-UNIDADES THRU LISTA-UNIDADES-FIM
+                   GO TO R4.
+           PERFORM VALIDA-UNIDADE THRU VALIDA-UNIDADE-FIM
+           IF W-UNI-OK NOT = "S"
+                   MOVE "*** UNIDADE INVALIDA - TECLE F1 P/ LISTA ***"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4.
+           IF W-ACT = 01
+                   GO TO R5.
+       R5.
+           ACCEPT TAPLICACAO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6.
+       R6.
+           ACCEPT TQUANTIDADE.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6M.
+       R6M.
+           ACCEPT TQTDMINIMA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R7.
+       R7.
+           ACCEPT TPRECO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R8.
+       R8.
+           ACCEPT TCNPJ.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF CNPJ OF REGPROD = ZEROS
+              GO TO R18.
+           PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-FIM
+           IF W-CNPJ-OK NOT = "S"
+                 MOVE "*** CNPJ INVALIDO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R8.
+      *--------[ BUSCA O FORNECEDOR NO CADFORN PELO CNPJ ]--------------
+           MOVE CNPJ OF REGPROD TO CNPJ OF REGFORN
+           READ CADFORN
+           IF ST-ERRO2 = "00" OR "02"
+              MOVE "*** FORNECEDOR ENCONTRADO - DADOS PREENCHIDOS **"
+                   TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              DISPLAY TELAFORN
+              GO TO R18
+           ELSE
+              IF ST-ERRO2 = "23"
+                 MOVE "*** FORNECEDOR NAO CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO FORN-NOVO-OPC
+              ELSE
+                 MOVE "ERRO NA LEITURA ARQUIVO CADFORN" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       FORN-NOVO-OPC.
+           DISPLAY (23, 40) "CADASTRAR NOVO FORNECEDOR (S/N) : ".
+           ACCEPT (23, 63) W-OPCAO.
+           IF W-OPCAO = "N" OR "n"
+              MOVE SPACES TO MENS
+              DISPLAY (23, 40) LIMPA
+              GO TO R8.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO FORN-NOVO-OPC.
+           MOVE CNPJ OF REGPROD TO CNPJ OF REGFORN
+           MOVE SPACES TO RSOC NOMEF NOME ENDERECO COMPLEMENTO
+           MOVE SPACES TO BAIRRO CIDADE UF
+           MOVE ZEROS TO CEP NUMERO.
+       R9.
+           ACCEPT TNOMEF.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R10.
+       R10.
+           ACCEPT TRSOC.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R11.
+       R11.
+           ACCEPT TCEP.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R12.
+       R12.
+           ACCEPT TENDERECO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R13.
+       R13.
+           ACCEPT TNUMERO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R14.
+       R14.
+           ACCEPT TCOMPLEMENTO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R15.
+       R15.
+           ACCEPT TBAIRRO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R16.
+       R16.
+           ACCEPT TCIDADE.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R17.
+       R17.
+           ACCEPT TUF.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           PERFORM GRAVA-FORNECEDOR THRU GRAVA-FORNECEDOR-FIM.
+       R18.
+      * ------------- VERICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "GRAVAR (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R1.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD
+                ACCEPT HR-ALTERACAO FROM TIME
+                WRITE REGPROD
+                IF ST-ERRO = "00"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU
+					  ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* FORNECEDOR JA EXISTE,DADOS NAO GRAVADOS *"
+				  TO MENS
+                  PERFORM ROT-MENS
+				  THRU ROT-MENS-FIM
+                  GO TO ACE-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO" 
+					  TO MENS
+                      PERFORM ROT-MENS
+					  THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                 "N=NOVO  A=ALTERAR  E=EXCLUIR  C=CONSULTAR POR DESCR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "C"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      IF W-OPCAO = "C"
+                         GO TO CONSULTA-DESC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                READ CADPROD
+                IF ST-ERRO = "23"
+                   MOVE "* REGISTRO JA EXCLUIDO POR OUTRO USUARIO *"
+                      TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+                   MOVE "ERRO NA RELEITURA DO REGISTRO PRODUTO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF DT-ALTERACAO NOT = W-DT-ALT-ORIG OR
+                   HR-ALTERACAO NOT = W-HR-ALT-ORIG
+                   MOVE "* REGISTRO ALTERADO POR OUTRO USUARIO *"
+                      TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                DELETE CADPROD RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO PRODUTO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                MOVE REGPROD TO W-REGPROD-TEMP
+                READ CADPROD
+                IF ST-ERRO = "23"
+                   MOVE "* REGISTRO JA EXCLUIDO POR OUTRO USUARIO *"
+                      TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+                   MOVE "ERRO NA RELEITURA DO REGISTRO PRODUTO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF DT-ALTERACAO NOT = W-DT-ALT-ORIG OR
+                   HR-ALTERACAO NOT = W-HR-ALT-ORIG
+                   MOVE "* REGISTRO ALTERADO POR OUTRO USUARIO *"
+                      TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE W-REGPROD-TEMP TO REGPROD
+                ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD
+                ACCEPT HR-ALTERACAO FROM TIME
+                MOVE QUANTIDADE TO W-QTD-NOVA
+                REWRITE REGPROD
+                IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+                   MOVE "ERRO NA EXCLUSAO DO REGISTRO PRODUTO"   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF PRECO NOT = W-PRECO-ORIG
+                   PERFORM GRAVA-HIST-PRECO
+                        THRU GRAVA-HIST-PRECO-FIM.
+                IF W-QTD-NOVA NOT = W-QTD-ORIG
+                   PERFORM GRAVA-MOVTO-AJUSTE
+                        THRU GRAVA-MOVTO-AJUSTE-FIM
+                   REWRITE REGPROD.
+                MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R1.
+      *-----------------------------------------------------------------
+      *---------[ KARDEX - REGISTRA AJUSTE DE QUANTIDADE NO MOVPROD ]---
+      * A QUANTIDADE DIGITADA NA TELA NAO VAI DIRETO PARA O CADPROD;
+      * FICA REGISTRADA NO MOVPROD COMO UM AJUSTE, E E O STP005 QUE
+      * APLICA O MOVIMENTO SOBRE O SALDO EM CADPROD.QUANTIDADE.
+       GRAVA-MOVTO-AJUSTE.
+                COMPUTE W-QTD-DELTA = QUANTIDADE - W-QTD-ORIG
+                MOVE CODIGO        TO COD-PROD
+                ACCEPT DT-MOVTO FROM DATE YYYYMMDD
+                MOVE "A"           TO TP-MOVTO
+                MOVE W-QTD-DELTA   TO QTD-MOVTO
+                MOVE W-USUARIO     TO USUARIO-MOVTO
+                WRITE REGMOV
+                IF ST-ERRO3 NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO MOVPROD" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                ELSE
+                   MOVE "*** AJUSTE REGISTRADO NO KARDEX ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+                MOVE W-QTD-ORIG TO QUANTIDADE.
+       GRAVA-MOVTO-AJUSTE-FIM.
+                EXIT.
+      *-----------------------------------------------------------------
+      *---------[ HISTORICO DE ALTERACAO DE PRECO ]---------------------
+       GRAVA-HIST-PRECO.
+                MOVE CODIGO      TO COD-PROD-HIST
+                ACCEPT DT-HIST FROM DATE YYYYMMDD
+                MOVE W-PRECO-ORIG TO PRECO-ANTIGO
+                MOVE PRECO        TO PRECO-NOVO
+                WRITE REGHIST
+                IF ST-ERRO5 NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO HISTPRECO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVA-HIST-PRECO-FIM.
+                EXIT.
+      *-----------------------------------------------------------------
+      *---------[ GRAVACAO DE FORNECEDOR NOVO NO CADFORN ]--------------
+       GRAVA-FORNECEDOR.
+                WRITE REGFORN
+                IF ST-ERRO2 NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO CADFORN" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                MOVE "*** FORNECEDOR CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVA-FORNECEDOR-FIM.
+                EXIT.
+      *-----------------------------------------------------------------
+      *---------[ VALIDACAO DO DIGITO VERIFICADOR DO CNPJ ]-------------
+       VALIDA-CNPJ.
+                CALL "STP010" USING CNPJ OF REGPROD W-CNPJ-OK.
+       VALIDA-CNPJ-FIM.
+                EXIT.
+      *-----------------------------------------------------------------
+      *---------[ VALIDACAO DA UNIDADE CONTRA O CADUNI ]----------------
+       VALIDA-UNIDADE.
+                MOVE "S" TO W-UNI-OK
+                MOVE UNIDADE TO UNI-CODIGO
+                READ CADUNI
+                IF ST-ERRO6 NOT = "00"
+                   MOVE "N" TO W-UNI-OK.
+       VALIDA-UNIDADE-FIM.
+                EXIT.
+      *---------[ LISTAGEM DAS UNIDADES CADASTRADAS (TECLA F1) ]--------
+       LISTA-UNIDADES.
+                MOVE SPACES TO UNI-CODIGO
+                MOVE LOW-VALUES TO UNI-CODIGO
+                START CADUNI KEY NOT LESS THAN UNI-CODIGO
+                IF ST-ERRO6 NOT = "00"
+                   MOVE "S" TO W-FIM-UNI
+                ELSE
+                   MOVE "N" TO W-FIM-UNI.
+                MOVE 2 TO W-LIN-LISTA
+                DISPLAY (01, 05) "UNIDADES CADASTRADAS-ENTER P/ VOLTAR"
+                PERFORM LISTA-UMA-UNIDADE THRU LISTA-UMA-UNIDADE-FIM
+                        UNTIL W-FIM-UNI = "S" OR W-LIN-LISTA > 20.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                DISPLAY TELAFORN.
+       LISTA-UNIDADES-FIM.
+                EXIT.
+       LISTA-UMA-UNIDADE.
+                READ CADUNI NEXT RECORD
+                    AT END MOVE "S" TO W-FIM-UNI.
+                IF W-FIM-UNI NOT = "S"
+                   ADD 1 TO W-LIN-LISTA
+                   DISPLAY (W-LIN-LISTA, 05) UNI-CODIGO
+                   DISPLAY (W-LIN-LISTA, 10) UNI-DESCRICAO.
+       LISTA-UMA-UNIDADE-FIM.
+                EXIT.
+      *-----------------------------------------------------------------
+      *---------[ CALCULA O TAMANHO DIGITADO (SEM ESPACOS A DIREITA) ]--
+       CALC-DESC-LEN.
+                MOVE 30 TO W-DESC-LEN.
+       CALC-DESC-LEN-LOOP.
+                IF W-DESC-LEN = ZEROS
+                   GO TO CALC-DESC-LEN-FIM.
+                IF W-DESC-BUSCA (W-DESC-LEN:1) NOT = SPACE
+                   GO TO CALC-DESC-LEN-FIM.
+                SUBTRACT 1 FROM W-DESC-LEN
+                GO TO CALC-DESC-LEN-LOOP.
+       CALC-DESC-LEN-FIM.
+                EXIT.
+      *---------[ CONSULTA POR DESCRICAO (PARCIAL) ]--------------------
+       CONSULTA-DESC.
+                MOVE SPACES TO W-DESC-BUSCA
+                DISPLAY (23, 12) "DESCRICAO (PARCIAL).......: "
+                ACCEPT (23, 41) W-DESC-BUSCA
+                DISPLAY (23, 12) LIMPA
+                PERFORM CALC-DESC-LEN THRU CALC-DESC-LEN-FIM
+                IF W-DESC-LEN = ZEROS
+                   MOVE "*** DADO NAO PODE FICAR VAZIO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2.
+                MOVE W-DESC-BUSCA TO DESCRICAO
+                START CADPROD KEY IS NOT LESS THAN DESCRICAO
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM PRODUTO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2.
+                MOVE "N" TO W-FIM-CONS
+                MOVE 2 TO W-LIN-LISTA
+                DISPLAY (01, 05) "CODIGO DESCRICAO               QTDE"
+                PERFORM LISTA-UM-PRODUTO THRU LISTA-UM-PRODUTO-FIM
+                        UNTIL W-FIM-CONS = "S" OR W-LIN-LISTA > 20.
+                DISPLAY (23, 12) "CODIGO DESEJADO (ENTER=CANCELA): "
+                ACCEPT (23, 46) CODIGO
+                DISPLAY (23, 12) LIMPA
+                DISPLAY TELAFORN
+                IF CODIGO NOT = ZEROS
+                   GO TO LER-CADMFORN.
+                GO TO R2.
+       LISTA-UM-PRODUTO.
+                READ CADPROD NEXT RECORD
+                    AT END MOVE "S" TO W-FIM-CONS.
+                IF W-FIM-CONS NOT = "S"
+                   IF DESCRICAO (1:W-DESC-LEN) NOT =
+                      W-DESC-BUSCA (1:W-DESC-LEN)
+                      MOVE "S" TO W-FIM-CONS
+                   ELSE
+                      ADD 1 TO W-LIN-LISTA
+                      DISPLAY (W-LIN-LISTA, 01) CODIGO
+                      DISPLAY (W-LIN-LISTA, 09) DESCRICAO
+                      DISPLAY (W-LIN-LISTA, 41) QUANTIDADE.
+       LISTA-UM-PRODUTO-FIM.
+                EXIT.
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADPROD CADFORN MOVPROD HISTPRECO CADUNI.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+
+      
+
