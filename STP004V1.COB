@@ -0,0 +1,338 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STP004.
+      *AUTHOR. FABIANO SANTINI MARQUES.
+      **************************************
+      * CADASTRO DE FORNECEDORES            *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADFORN ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CNPJ
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFORN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFORN.DAT".
+       COPY REGFORN.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT        PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 W-CNPJ-OK     PIC X(01) VALUE "S".
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFORN2.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "________________________________________".
+           05  LINE 01  COLUMN 41
+               VALUE  "________________________________________".
+           05  LINE 02  COLUMN 01
+               VALUE  "________________________[CADASTRO DE FOR".
+           05  LINE 02  COLUMN 41
+               VALUE  "NECEDORES]______________________________".
+           05  LINE 04  COLUMN 1 VALUE "CNPJ.......: ".
+           05  LINE 05  COLUMN 1 VALUE "NOME F.....: ".
+           05  LINE 06  COLUMN 1 VALUE "R. SOCIAL..: ".
+           05  LINE 07  COLUMN 1 VALUE "CEP........: ".
+           05  LINE 08  COLUMN 1 VALUE "NOME.......: ".
+           05  LINE 09  COLUMN 1 VALUE "ENDERECO...: ".
+           05  LINE 10  COLUMN 1 VALUE "NUMERO.....: ".
+           05  LINE 11  COLUMN 1 VALUE "COMPL......: ".
+           05  LINE 12  COLUMN 1 VALUE "BAIRRO.....: ".
+           05  LINE 13  COLUMN 1 VALUE "CIDADE.....: ".
+           05  LINE 14  COLUMN 1 VALUE "ESTADO.....: ".
+           05  LINE 22  COLUMN 01
+               VALUE  "__________________________________[PAINE".
+           05  LINE 22  COLUMN 41
+               VALUE  "L]______________________________________".
+           05  TCNPJ2
+               LINE 04  COLUMN 15   PIC 99.999.999/9999.99
+               USING  CNPJ.
+           05  TNOMEF2
+               LINE 05  COLUMN 15   PIC X(12)
+               USING  NOMEF.
+           05  TRSOC2
+               LINE 06  COLUMN 15   PIC X(40)
+               USING  RSOC.
+           05  TCEP2
+               LINE 07  COLUMN 15   PIC 99999.999
+               USING  CEP.
+           05  TNOME2
+               LINE 08  COLUMN 15  PIC X(30)
+               USING  NOME.
+           05  TENDERECO2
+               LINE 09  COLUMN 15   PIC X(40)
+               USING  ENDERECO.
+           05  TNUMERO2
+               LINE 10  COLUMN 15   PIC 9999
+               USING  NUMERO.
+           05  TCOMPLEMENTO2
+               LINE 11  COLUMN 15  PIC X(12)
+               USING  COMPLEMENTO.
+           05  TBAIRRO2
+               LINE 12  COLUMN 15  PIC X(20)
+               USING  BAIRRO.
+           05  TCIDADE2
+               LINE 13  COLUMN 15  PIC X(20)
+               USING  CIDADE.
+           05  TUF2
+               LINE 14  COLUMN 15  PIC X(02)
+               USING  UF.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN I-O CADFORN
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADFORN
+                 CLOSE CADFORN
+                 MOVE "*** ARQUIVO CADFORN FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                IF ST-ERRO = "95"
+                    MOVE "*** ISAM NAO EXCUTADO **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+                ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADFORN" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
+       R1.
+           MOVE ZEROS TO CNPJ CEP NUMERO
+           MOVE SPACES TO RSOC NOMEF NOME ENDERECO
+           MOVE SPACES TO COMPLEMENTO BAIRRO CIDADE UF.
+      *-------------[VISUALIZACAO DA TELA]------------------------------
+           DISPLAY TELAFORN2.
+      *-------------[  ENTRADA DOS DADOS ]------------------------------
+       R2.
+           DISPLAY (23, 12) " INSIRA O CNPJ DO FORNECEDOR "
+           ACCEPT TCNPJ2
+           DISPLAY (23, 12) "                      "
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   CLOSE CADFORN
+                   GO TO ROT-FIM.
+           IF W-ACT = 02
+                     MOVE "*** TECLEI O F1 **" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R2.
+           IF CNPJ = ZEROS
+                     MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R2.
+           PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-FIM
+           IF W-CNPJ-OK NOT = "S"
+                     MOVE "*** CNPJ INVALIDO ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R2.
+       LER-CADFORN.
+           MOVE 0 TO W-SEL
+           READ CADFORN
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00" OR "02"
+                DISPLAY TELAFORN2
+                MOVE "*** FORNECEDOR JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADFORN" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** FORNECEDOR NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       R3.
+           ACCEPT TNOMEF2
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R1.
+       R4.
+           ACCEPT TRSOC2.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+       R5.
+           ACCEPT TCEP2.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6.
+       R6.
+           ACCEPT TNOME2.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R7.
+       R7.
+           ACCEPT TENDERECO2.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R8.
+       R8.
+           ACCEPT TNUMERO2.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R9.
+       R9.
+           ACCEPT TCOMPLEMENTO2.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R10.
+       R10.
+           ACCEPT TBAIRRO2.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R11.
+       R11.
+           ACCEPT TCIDADE2.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R12.
+       R12.
+           ACCEPT TUF2.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ALT-OPC.
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "GRAVAR (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R1.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGFORN
+                IF ST-ERRO = "00"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU
+                      ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* FORNECEDOR JA EXISTE,DADOS NAO GRAVADOS *"
+                  TO MENS
+                  PERFORM ROT-MENS
+                  THRU ROT-MENS-FIM
+                  GO TO ACE-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE FORNECEDOR"
+                      TO MENS
+                      PERFORM ROT-MENS
+                      THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADFORN RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO FORNECEDOR EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGFORN
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO FORNECEDOR" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *---------[ VALIDACAO DO DIGITO VERIFICADOR DO CNPJ ]-------------
+       VALIDA-CNPJ.
+                CALL "STP010" USING CNPJ W-CNPJ-OK.
+       VALIDA-CNPJ-FIM.
+                EXIT.
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADFORN.
+           STOP RUN.
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
