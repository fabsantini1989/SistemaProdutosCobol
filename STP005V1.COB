@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STP005.
+      *AUTHOR. FABIANO SANTINI MARQUES.
+      **************************************
+      * POSTAGEM DO KARDEX (MOVPROD) NO CADPROD *
+      **************************************
+      *------------------------------------------------------------
+      * LE O MOVPROD (ENTRADA/SAIDA/AJUSTE GERADO PELO STP003 E POR
+      * OUTRAS ORIGENS DE MOVIMENTO) E APLICA CADA MOVIMENTO SOBRE
+      * O SALDO QUANTIDADE DO PRODUTO NO CADPROD. AO FINAL, O MOVPROD
+      * E REINICIADO PARA RECEBER OS MOVIMENTOS DO PROXIMO CICLO.
+      *------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPROD ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODIGO
+                      FILE STATUS  IS ST-ERRO.
+       SELECT MOVPROD ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      ACCESS MODE  IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO3.
+       SELECT RELMOV  ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      ACCESS MODE  IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO4.
+      *
+      *------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPROD.DAT".
+       COPY REGPROD.
+       FD MOVPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "MOVPROD.DAT".
+       COPY REGMOV.
+       FD RELMOV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELMOV.DAT".
+       01 LINHA-RELMOV     PIC X(80).
+      *
+      *------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO3         PIC X(02) VALUE "00".
+       01 ST-ERRO4         PIC X(02) VALUE "00".
+       01 W-FIM-MOVPROD    PIC X(01) VALUE "N".
+       01 W-TOT-LIDOS      PIC 9(06) VALUE ZEROS.
+       01 W-TOT-APLICADOS  PIC 9(06) VALUE ZEROS.
+       01 W-TOT-REJEITADOS PIC 9(06) VALUE ZEROS.
+       01 W-QTD-NOVA       PIC S9(08) VALUE ZEROS.
+       01 LINHA-DETALHE.
+          03 FILLER        PIC X(10) VALUE "PRODUTO: ".
+          03 LD-CODIGO     PIC 9(06).
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 FILLER        PIC X(06) VALUE "TIPO: ".
+          03 LD-TIPO       PIC X(01).
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 FILLER        PIC X(05) VALUE "QTD: ".
+          03 LD-QTD        PIC -(6)9.
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LD-RESULTADO  PIC X(30).
+      *
+      *------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM.
+           PERFORM LE-MOVPROD THRU LE-MOVPROD-FIM.
+           PERFORM PROCESSA-MOVPROD THRU PROCESSA-MOVPROD-FIM
+                   UNTIL W-FIM-MOVPROD = "S".
+           PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM.
+           STOP RUN.
+      *---------[ ABERTURA DOS ARQUIVOS ]---------------------------
+       ABRE-ARQUIVOS.
+           OPEN I-O CADPROD
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPROD - " ST-ERRO
+              STOP RUN.
+           OPEN I-O MOVPROD
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO MOVPROD - " ST-ERRO3
+              STOP RUN.
+           OPEN OUTPUT RELMOV
+           IF ST-ERRO4 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELMOV - " ST-ERRO4
+              STOP RUN.
+       ABRE-ARQUIVOS-FIM.
+           EXIT.
+      *---------[ LEITURA SEQUENCIAL DO MOVPROD ]--------------------
+       LE-MOVPROD.
+           READ MOVPROD
+               AT END MOVE "S" TO W-FIM-MOVPROD.
+           IF W-FIM-MOVPROD NOT = "S"
+              ADD 1 TO W-TOT-LIDOS.
+       LE-MOVPROD-FIM.
+           EXIT.
+      *---------[ APLICA O MOVIMENTO NO SALDO DO PRODUTO ]-----------
+       PROCESSA-MOVPROD.
+           MOVE COD-PROD  TO CODIGO
+           MOVE COD-PROD  TO LD-CODIGO
+           MOVE TP-MOVTO  TO LD-TIPO
+           MOVE QTD-MOVTO TO LD-QTD
+           READ CADPROD
+           IF ST-ERRO NOT = "00" AND NOT = "02"
+              MOVE "PRODUTO NAO ENCONTRADO - REJEITADO" TO LD-RESULTADO
+              ADD 1 TO W-TOT-REJEITADOS
+           ELSE
+              COMPUTE W-QTD-NOVA = QUANTIDADE + QTD-MOVTO
+              IF W-QTD-NOVA < 0
+                 MOVE "SALDO FICARIA NEGATIVO - REJEITADO"
+                      TO LD-RESULTADO
+                 ADD 1 TO W-TOT-REJEITADOS
+              ELSE
+                 MOVE W-QTD-NOVA TO QUANTIDADE
+                 REWRITE REGPROD
+                 IF ST-ERRO = "00" OR "02"
+                    MOVE "MOVIMENTO APLICADO" TO LD-RESULTADO
+                    ADD 1 TO W-TOT-APLICADOS
+                 ELSE
+                    MOVE "ERRO NA ATUALIZACAO DO CADPROD"
+                         TO LD-RESULTADO
+                    ADD 1 TO W-TOT-REJEITADOS.
+           MOVE LINHA-DETALHE TO LINHA-RELMOV
+           WRITE LINHA-RELMOV.
+           PERFORM LE-MOVPROD THRU LE-MOVPROD-FIM.
+       PROCESSA-MOVPROD-FIM.
+           EXIT.
+      *---------[ ENCERRAMENTO - REINICIA O MOVPROD DO CICLO ]-------
+       FECHA-ARQUIVOS.
+           MOVE SPACES TO LINHA-RELMOV
+           STRING "TOTAL LIDOS......: " W-TOT-LIDOS
+                   DELIMITED BY SIZE INTO LINHA-RELMOV
+           WRITE LINHA-RELMOV
+           MOVE SPACES TO LINHA-RELMOV
+           STRING "TOTAL APLICADOS..: " W-TOT-APLICADOS
+                   DELIMITED BY SIZE INTO LINHA-RELMOV
+           WRITE LINHA-RELMOV
+           MOVE SPACES TO LINHA-RELMOV
+           STRING "TOTAL REJEITADOS.: " W-TOT-REJEITADOS
+                   DELIMITED BY SIZE INTO LINHA-RELMOV
+           WRITE LINHA-RELMOV
+           CLOSE CADPROD MOVPROD RELMOV.
+      * O MOVPROD E REABERTO EM OUTPUT PARA ZERAR OS MOVIMENTOS JA
+      * POSTADOS - O PROXIMO CICLO DO STP003 GRAVA A PARTIR DAQUI.
+           OPEN OUTPUT MOVPROD
+           CLOSE MOVPROD.
+       FECHA-ARQUIVOS-FIM.
+           EXIT.
