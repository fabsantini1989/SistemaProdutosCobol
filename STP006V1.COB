@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STP006.
+      *AUTHOR. FABIANO SANTINI MARQUES.
+      **************************************
+      * RELATORIO DE PRODUTOS COM TOTAIS POR APLICACAO E UNIDADE *
+      **************************************
+      *------------------------------------------------------------
+      * LE O CADPROD SEQUENCIALMENTE E IMPRIME CODIGO, DESCRICAO,
+      * QUANTIDADE E PRECO, ACUMULANDO QUANTIDADE*PRECO POR
+      * APLICACAO E POR UNIDADE, COM TOTAL GERAL AO FINAL.
+      *------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPROD ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS SEQUENTIAL
+                      RECORD KEY   IS CODIGO
+                      FILE STATUS  IS ST-ERRO.
+       SELECT RELPROD ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      ACCESS MODE  IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO2.
+      *
+      *------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPROD.DAT".
+       COPY REGPROD.
+       FD RELPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELPROD.DAT".
+       01 LINHA-RELPROD    PIC X(80).
+      *
+      *------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO2         PIC X(02) VALUE "00".
+       01 W-FIM-CADPROD    PIC X(01) VALUE "N".
+       01 W-VALOR-PROD     PIC 9(10)V99 VALUE ZEROS.
+       01 W-TOTAL-GERAL    PIC 9(12)V99 VALUE ZEROS.
+       01 W-IND-APL        PIC 9(02) VALUE ZEROS.
+       01 W-IND-UNI        PIC 9(02) VALUE ZEROS.
+       01 W-ACHOU-UNI      PIC X(01) VALUE "N".
+       01 TB-APLICACAO.
+          03 TB-APL-TOTAL OCCURS 10 TIMES
+                          PIC 9(12)V99.
+       01 TB-UNIDADE.
+          03 TB-UNI OCCURS 50 TIMES.
+             05 TB-UNI-COD      PIC X(02).
+             05 TB-UNI-TOTAL    PIC 9(12)V99.
+       01 W-MAX-UNI         PIC 9(02) VALUE ZEROS.
+       01 LINHA-DETALHE.
+          03 LD-CODIGO        PIC 9(06).
+          03 FILLER           PIC X(02) VALUE SPACES.
+          03 LD-DESCRICAO     PIC X(30).
+          03 FILLER           PIC X(02) VALUE SPACES.
+          03 LD-QUANTIDADE    PIC ZZZ.ZZ9.
+          03 FILLER           PIC X(02) VALUE SPACES.
+          03 LD-PRECO         PIC ZZ.ZZZ.ZZ9.
+          03 FILLER           PIC X(02) VALUE SPACES.
+          03 LD-VALOR         PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+       01 W-APL-DIGITO      PIC 9(01) VALUE ZEROS.
+       01 LINHA-SUBTOTAL.
+          03 FILLER           PIC X(20) VALUE SPACES.
+          03 LS-LABEL         PIC X(18) VALUE SPACES.
+          03 FILLER           PIC X(02) VALUE SPACES.
+          03 LS-CHAVE         PIC X(09) VALUE SPACES.
+          03 FILLER           PIC X(03) VALUE SPACES.
+          03 LS-VALOR         PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+      *
+      *------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM.
+           PERFORM LE-CADPROD THRU LE-CADPROD-FIM.
+           PERFORM IMPRIME-PRODUTO THRU IMPRIME-PRODUTO-FIM
+                   UNTIL W-FIM-CADPROD = "S".
+           PERFORM IMPRIME-TOTAIS THRU IMPRIME-TOTAIS-FIM.
+           PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM.
+           STOP RUN.
+      *---------[ ABERTURA DOS ARQUIVOS ]-----------------------------
+       ABRE-ARQUIVOS.
+           OPEN INPUT CADPROD
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPROD - " ST-ERRO
+              STOP RUN.
+           OPEN OUTPUT RELPROD
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELPROD - " ST-ERRO2
+              STOP RUN.
+       ABRE-ARQUIVOS-FIM.
+           EXIT.
+      *---------[ LEITURA SEQUENCIAL DO CADPROD ]----------------------
+       LE-CADPROD.
+           READ CADPROD NEXT RECORD
+               AT END MOVE "S" TO W-FIM-CADPROD.
+       LE-CADPROD-FIM.
+           EXIT.
+      *---------[ DETALHE E ACUMULO DOS TOTAIS ]-----------------------
+       IMPRIME-PRODUTO.
+           COMPUTE W-VALOR-PROD = QUANTIDADE * PRECO
+              ON SIZE ERROR
+                 DISPLAY "*** VALOR DO PRODUTO " CODIGO
+                         " EXCEDE A CAPACIDADE DO TOTAL - IGNORADO ***"
+                 MOVE ZEROS TO W-VALOR-PROD.
+           ADD W-VALOR-PROD TO W-TOTAL-GERAL
+           MOVE CODIGO      TO LD-CODIGO
+           MOVE DESCRICAO   TO LD-DESCRICAO
+           MOVE QUANTIDADE  TO LD-QUANTIDADE
+           MOVE PRECO       TO LD-PRECO
+           MOVE W-VALOR-PROD TO LD-VALOR
+           MOVE LINHA-DETALHE TO LINHA-RELPROD
+           WRITE LINHA-RELPROD
+           COMPUTE W-IND-APL = APLICACAO + 1
+           ADD W-VALOR-PROD TO TB-APL-TOTAL (W-IND-APL)
+           PERFORM ACUMULA-UNIDADE THRU ACUMULA-UNIDADE-FIM
+           PERFORM LE-CADPROD THRU LE-CADPROD-FIM.
+       IMPRIME-PRODUTO-FIM.
+           EXIT.
+      *---------[ ACUMULA O TOTAL POR UNIDADE (TABELA DINAMICA) ]------
+       ACUMULA-UNIDADE.
+           MOVE "N" TO W-ACHOU-UNI
+           MOVE ZEROS TO W-IND-UNI
+       ACUMULA-UNIDADE-BUSCA.
+           ADD 1 TO W-IND-UNI
+           IF W-IND-UNI > W-MAX-UNI
+              GO TO ACUMULA-UNIDADE-NOVA.
+           IF TB-UNI-COD (W-IND-UNI) = UNIDADE
+              MOVE "S" TO W-ACHOU-UNI
+              GO TO ACUMULA-UNIDADE-SOMA.
+           GO TO ACUMULA-UNIDADE-BUSCA.
+       ACUMULA-UNIDADE-NOVA.
+           IF W-MAX-UNI < 50
+              ADD 1 TO W-MAX-UNI
+              MOVE UNIDADE TO TB-UNI-COD (W-MAX-UNI)
+              MOVE ZEROS   TO TB-UNI-TOTAL (W-MAX-UNI)
+              MOVE W-MAX-UNI TO W-IND-UNI
+           ELSE
+              DISPLAY "*** TABELA DE UNIDADES CHEIA - " UNIDADE
+                      " NAO TOTALIZADA ***"
+              GO TO ACUMULA-UNIDADE-FIM.
+       ACUMULA-UNIDADE-SOMA.
+           ADD W-VALOR-PROD TO TB-UNI-TOTAL (W-IND-UNI).
+       ACUMULA-UNIDADE-FIM.
+           EXIT.
+      *---------[ IMPRESSAO DOS SUBTOTAIS E DO TOTAL GERAL ]-----------
+       IMPRIME-TOTAIS.
+           MOVE ZEROS TO W-IND-APL.
+       IMPRIME-TOTAIS-APL.
+           ADD 1 TO W-IND-APL
+           IF W-IND-APL > 10
+              GO TO IMPRIME-TOTAIS-UNI.
+           IF TB-APL-TOTAL (W-IND-APL) NOT = ZEROS
+              MOVE SPACES          TO LINHA-SUBTOTAL
+              COMPUTE W-APL-DIGITO = W-IND-APL - 1
+              MOVE W-APL-DIGITO TO LS-CHAVE
+              MOVE TB-APL-TOTAL (W-IND-APL) TO LS-VALOR
+              MOVE "SUBTOTAL APLICACAO" TO LS-LABEL
+              MOVE LINHA-SUBTOTAL TO LINHA-RELPROD
+              WRITE LINHA-RELPROD.
+           GO TO IMPRIME-TOTAIS-APL.
+       IMPRIME-TOTAIS-UNI.
+           MOVE ZEROS TO W-IND-UNI.
+       IMPRIME-TOTAIS-UNI-LOOP.
+           ADD 1 TO W-IND-UNI
+           IF W-IND-UNI > W-MAX-UNI
+              GO TO IMPRIME-TOTAIS-GERAL.
+           MOVE SPACES              TO LINHA-SUBTOTAL
+           MOVE TB-UNI-COD (W-IND-UNI)   TO LS-CHAVE
+           MOVE TB-UNI-TOTAL (W-IND-UNI) TO LS-VALOR
+           MOVE "SUBTOTAL UNIDADE" TO LS-LABEL
+           MOVE LINHA-SUBTOTAL TO LINHA-RELPROD
+           WRITE LINHA-RELPROD
+           GO TO IMPRIME-TOTAIS-UNI-LOOP.
+       IMPRIME-TOTAIS-GERAL.
+           MOVE SPACES TO LINHA-RELPROD
+           WRITE LINHA-RELPROD
+           MOVE SPACES TO LINHA-SUBTOTAL
+           MOVE "TOTAL GERAL" TO LS-LABEL
+           MOVE W-TOTAL-GERAL TO LS-VALOR
+           MOVE LINHA-SUBTOTAL TO LINHA-RELPROD
+           WRITE LINHA-RELPROD.
+       IMPRIME-TOTAIS-FIM.
+           EXIT.
+      *---------[ ENCERRAMENTO ]---------------------------------------
+       FECHA-ARQUIVOS.
+           CLOSE CADPROD RELPROD.
+       FECHA-ARQUIVOS-FIM.
+           EXIT.
