@@ -0,0 +1,333 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STP007.
+      *AUTHOR. FABIANO SANTINI MARQUES.
+      **************************************
+      * CARGA/DESCARGA EM LOTE DO CADPROD VIA ARQUIVO DE INTERCAMBIO *
+      **************************************
+      *------------------------------------------------------------
+      * MODO "C" (CARGA): LE O EXTPROD SEQUENCIALMENTE E GRAVA
+      * (PRODUTO NOVO) OU REGRAVA (PRODUTO JA CADASTRADO) NO CADPROD
+      * PELO CODIGO, REGISTRANDO DUPLICIDADES/FALHAS NO RELCARGA.
+      * A CADA W-INTERVALO-CKPT REGISTROS LIDOS, A POSICAO E GRAVADA
+      * NO CKPOINT - SE O JOB ABENDAR E FOR RESUBMETIDO, A CARGA
+      * RETOMA A PARTIR DO ULTIMO PONTO DE CONTROLE EM VEZ DE
+      * REPROCESSAR (OU DUPLICAR) OS REGISTROS JA POSTADOS.
+      * MODO "D" (DESCARGA): LE O CADPROD SEQUENCIALMENTE E GRAVA
+      * O EXTPROD NO MESMO LAYOUT, PARA ENVIO A OUTRO SISTEMA.
+      * O MODO E INFORMADO POR CARTAO DE PARAMETRO (SYSIN).
+      *------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPROD ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODIGO
+                      FILE STATUS  IS ST-ERRO.
+       SELECT CADFORN ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CNPJ OF REGFORN
+                      FILE STATUS  IS ST-ERRO5.
+       SELECT EXTPROD ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      ACCESS MODE  IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO2.
+       SELECT RELCARGA ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      ACCESS MODE  IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO3.
+       SELECT CKPOINT ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      ACCESS MODE  IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO4.
+      *
+      *------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPROD.DAT".
+       COPY REGPROD.
+       FD CADFORN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFORN.DAT".
+       COPY REGFORN.
+       FD EXTPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXTPROD.DAT".
+       01 REGEXT.
+          03 CODIGO-EXT      PIC 9(06).
+          03 DESCRICAO-EXT   PIC X(30).
+          03 UNIDADE-EXT     PIC X(02).
+          03 APLICACAO-EXT   PIC 9(01).
+          03 QUANTIDADE-EXT  PIC 9(06).
+          03 QTDMINIMA-EXT   PIC 9(06).
+          03 PRECO-EXT       PIC 9(08).
+          03 CNPJ-EXT        PIC 9(14).
+       FD RELCARGA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCARGA.DAT".
+       01 LINHA-RELCARGA   PIC X(80).
+       FD CKPOINT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CKPOINT.DAT".
+       01 REG-CKPOINT.
+          03 CKPT-CONTADOR   PIC 9(08).
+      *
+      *------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO2         PIC X(02) VALUE "00".
+       01 ST-ERRO3         PIC X(02) VALUE "00".
+       01 ST-ERRO4         PIC X(02) VALUE "00".
+       01 ST-ERRO5         PIC X(02) VALUE "00".
+       01 W-CNPJ-OK        PIC X(01) VALUE "S".
+       01 W-MODO           PIC X(01) VALUE SPACES.
+       01 W-FIM-EXTPROD    PIC X(01) VALUE "N".
+       01 W-FIM-CADPROD    PIC X(01) VALUE "N".
+       01 W-TOT-LIDOS      PIC 9(08) VALUE ZEROS.
+       01 W-TOT-INCLUIDOS  PIC 9(08) VALUE ZEROS.
+       01 W-TOT-ALTERADOS  PIC 9(08) VALUE ZEROS.
+       01 W-TOT-REJEITADOS PIC 9(08) VALUE ZEROS.
+       01 W-INTERVALO-CKPT PIC 9(04) VALUE 0100.
+       01 W-RESTO-CKPT     PIC 9(04) VALUE ZEROS.
+       01 W-CKPT-ANTERIOR  PIC 9(08) VALUE ZEROS.
+       01 W-SALTO          PIC 9(08) VALUE ZEROS.
+       01 LINHA-DETALHE.
+          03 FILLER        PIC X(10) VALUE "PRODUTO: ".
+          03 LD-CODIGO     PIC 9(06).
+          03 FILLER        PIC X(03) VALUE SPACES.
+          03 LD-RESULTADO  PIC X(40).
+      *
+      *------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM.
+           PERFORM LE-CHECKPOINT THRU LE-CHECKPOINT-FIM.
+           ACCEPT W-MODO.
+           IF W-MODO = "D" OR "d"
+              PERFORM DESCARGA THRU DESCARGA-FIM
+           ELSE
+              PERFORM CARGA THRU CARGA-FIM.
+           PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM.
+           STOP RUN.
+      *---------[ ABERTURA DOS ARQUIVOS COMUNS AOS DOIS MODOS ]---------
+       ABRE-ARQUIVOS.
+           OPEN I-O CADPROD
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPROD - " ST-ERRO
+              STOP RUN.
+           OPEN INPUT CADFORN
+           IF ST-ERRO5 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFORN - " ST-ERRO5
+              STOP RUN.
+           OPEN OUTPUT RELCARGA
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELCARGA - " ST-ERRO3
+              STOP RUN.
+       ABRE-ARQUIVOS-FIM.
+           EXIT.
+      *---------[ LEITURA DO PONTO DE CONTROLE DA CARGA ANTERIOR ]------
+       LE-CHECKPOINT.
+           MOVE ZEROS TO W-CKPT-ANTERIOR
+           OPEN INPUT CKPOINT
+           IF ST-ERRO4 NOT = "00"
+              GO TO LE-CHECKPOINT-FIM.
+           READ CKPOINT
+           IF ST-ERRO4 = "00"
+              MOVE CKPT-CONTADOR TO W-CKPT-ANTERIOR.
+           CLOSE CKPOINT.
+       LE-CHECKPOINT-FIM.
+           EXIT.
+      *
+      ***************************************
+      * MODO CARGA - EXTPROD PARA O CADPROD *
+      ***************************************
+       CARGA.
+           OPEN INPUT EXTPROD
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO EXTPROD - " ST-ERRO2
+              GO TO CARGA-FIM.
+           PERFORM SALTA-REGISTROS THRU SALTA-REGISTROS-FIM.
+           PERFORM LE-EXTPROD THRU LE-EXTPROD-FIM.
+           PERFORM PROCESSA-CARGA THRU PROCESSA-CARGA-FIM
+                   UNTIL W-FIM-EXTPROD = "S".
+           CLOSE EXTPROD.
+           PERFORM GRAVA-CHECKPOINT-ZERO THRU GRAVA-CHECKPOINT-ZERO-FIM.
+           PERFORM IMPRIME-TOTAIS-CARGA THRU IMPRIME-TOTAIS-CARGA-FIM.
+       CARGA-FIM.
+           EXIT.
+      *---------[ PULA OS REGISTROS JA POSTADOS EM CICLO ANTERIOR ]-----
+       SALTA-REGISTROS.
+           MOVE W-CKPT-ANTERIOR TO W-TOT-LIDOS
+           PERFORM SALTA-UM-REGISTRO VARYING W-SALTO FROM 1 BY 1
+                   UNTIL W-SALTO > W-CKPT-ANTERIOR
+                      OR W-FIM-EXTPROD = "S".
+       SALTA-REGISTROS-FIM.
+           EXIT.
+       SALTA-UM-REGISTRO.
+           READ EXTPROD NEXT RECORD
+               AT END MOVE "S" TO W-FIM-EXTPROD.
+      *---------[ LEITURA SEQUENCIAL DO EXTPROD ]-----------------------
+       LE-EXTPROD.
+           READ EXTPROD NEXT RECORD
+               AT END MOVE "S" TO W-FIM-EXTPROD.
+           IF W-FIM-EXTPROD NOT = "S"
+              ADD 1 TO W-TOT-LIDOS.
+       LE-EXTPROD-FIM.
+           EXIT.
+      *---------[ GRAVA/REGRAVA O PRODUTO NO CADPROD ]-----------------
+       PROCESSA-CARGA.
+           MOVE CODIGO-EXT TO CODIGO
+           MOVE CODIGO-EXT TO LD-CODIGO
+           IF CODIGO-EXT = ZEROS
+              MOVE "CODIGO ZERADO - REJEITADO" TO LD-RESULTADO
+              ADD 1 TO W-TOT-REJEITADOS
+              GO TO PROCESSA-CARGA-GRAVA-LOG.
+           IF CNPJ-EXT NOT = ZEROS
+              PERFORM VALIDA-CNPJ-CARGA THRU VALIDA-CNPJ-CARGA-FIM
+              IF W-CNPJ-OK NOT = "S"
+                 MOVE "CNPJ INVALIDO OU FORNECEDOR INEXISTENTE"
+                      TO LD-RESULTADO
+                 ADD 1 TO W-TOT-REJEITADOS
+                 GO TO PROCESSA-CARGA-GRAVA-LOG.
+           READ CADPROD
+           IF ST-ERRO = "23"
+              GO TO PROCESSA-CARGA-INCLUI.
+           IF ST-ERRO NOT = "00" AND NOT = "02"
+              MOVE "ERRO NA LEITURA DO CADPROD - REJEITADO"
+                   TO LD-RESULTADO
+              ADD 1 TO W-TOT-REJEITADOS
+              GO TO PROCESSA-CARGA-GRAVA-LOG.
+           PERFORM MOVE-EXT-PARA-PROD THRU MOVE-EXT-PARA-PROD-FIM
+           REWRITE REGPROD
+           IF ST-ERRO = "00" OR "02"
+              MOVE "DUPLICADO - PRODUTO ALTERADO" TO LD-RESULTADO
+              ADD 1 TO W-TOT-ALTERADOS
+           ELSE
+              MOVE "ERRO NA ALTERACAO DO CADPROD" TO LD-RESULTADO
+              ADD 1 TO W-TOT-REJEITADOS.
+           GO TO PROCESSA-CARGA-GRAVA-LOG.
+       PROCESSA-CARGA-INCLUI.
+           PERFORM MOVE-EXT-PARA-PROD THRU MOVE-EXT-PARA-PROD-FIM
+           WRITE REGPROD
+           IF ST-ERRO = "00"
+              MOVE "PRODUTO INCLUIDO" TO LD-RESULTADO
+              ADD 1 TO W-TOT-INCLUIDOS
+           ELSE
+              MOVE "ERRO NA GRAVACAO DO CADPROD" TO LD-RESULTADO
+              ADD 1 TO W-TOT-REJEITADOS.
+       PROCESSA-CARGA-GRAVA-LOG.
+           MOVE LINHA-DETALHE TO LINHA-RELCARGA
+           WRITE LINHA-RELCARGA
+           DIVIDE W-TOT-LIDOS BY W-INTERVALO-CKPT
+                   GIVING W-SALTO REMAINDER W-RESTO-CKPT
+           IF W-RESTO-CKPT = ZEROS
+              PERFORM GRAVA-CHECKPOINT THRU GRAVA-CHECKPOINT-FIM.
+           PERFORM LE-EXTPROD THRU LE-EXTPROD-FIM.
+       PROCESSA-CARGA-FIM.
+           EXIT.
+       MOVE-EXT-PARA-PROD.
+           MOVE DESCRICAO-EXT  TO DESCRICAO
+           MOVE UNIDADE-EXT    TO UNIDADE
+           MOVE APLICACAO-EXT  TO APLICACAO
+           MOVE QUANTIDADE-EXT TO QUANTIDADE
+           MOVE QTDMINIMA-EXT  TO QTDMINIMA
+           MOVE PRECO-EXT      TO PRECO
+           MOVE CNPJ-EXT       TO CNPJ OF REGPROD
+           ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD
+           ACCEPT HR-ALTERACAO FROM TIME.
+       MOVE-EXT-PARA-PROD-FIM.
+           EXIT.
+      *---------[ VALIDA O CNPJ DIGITADO NO EXTPROD CONTRA O CADFORN ]--
+       VALIDA-CNPJ-CARGA.
+                CALL "STP010" USING CNPJ-EXT W-CNPJ-OK
+                IF W-CNPJ-OK = "S"
+                   MOVE CNPJ-EXT TO CNPJ OF REGFORN
+                   READ CADFORN
+                   IF ST-ERRO5 NOT = "00" AND ST-ERRO5 NOT = "02"
+                      MOVE "N" TO W-CNPJ-OK.
+       VALIDA-CNPJ-CARGA-FIM.
+                EXIT.
+      *---------[ GRAVA O PONTO DE CONTROLE DA CARGA EM ANDAMENTO ]-----
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CKPOINT
+           MOVE W-TOT-LIDOS TO CKPT-CONTADOR
+           WRITE REG-CKPOINT
+           CLOSE CKPOINT.
+       GRAVA-CHECKPOINT-FIM.
+           EXIT.
+      *---------[ CARGA CONCLUIDA - ZERA O PONTO DE CONTROLE ]----------
+       GRAVA-CHECKPOINT-ZERO.
+           OPEN OUTPUT CKPOINT
+           MOVE ZEROS TO CKPT-CONTADOR
+           WRITE REG-CKPOINT
+           CLOSE CKPOINT.
+       GRAVA-CHECKPOINT-ZERO-FIM.
+           EXIT.
+       IMPRIME-TOTAIS-CARGA.
+           MOVE SPACES TO LINHA-RELCARGA
+           STRING "TOTAL LIDOS......: " W-TOT-LIDOS
+                   DELIMITED BY SIZE INTO LINHA-RELCARGA
+           WRITE LINHA-RELCARGA
+           MOVE SPACES TO LINHA-RELCARGA
+           STRING "TOTAL INCLUIDOS..: " W-TOT-INCLUIDOS
+                   DELIMITED BY SIZE INTO LINHA-RELCARGA
+           WRITE LINHA-RELCARGA
+           MOVE SPACES TO LINHA-RELCARGA
+           STRING "TOTAL ALTERADOS..: " W-TOT-ALTERADOS
+                   DELIMITED BY SIZE INTO LINHA-RELCARGA
+           WRITE LINHA-RELCARGA
+           MOVE SPACES TO LINHA-RELCARGA
+           STRING "TOTAL REJEITADOS.: " W-TOT-REJEITADOS
+                   DELIMITED BY SIZE INTO LINHA-RELCARGA
+           WRITE LINHA-RELCARGA.
+       IMPRIME-TOTAIS-CARGA-FIM.
+           EXIT.
+      *
+      ***************************************
+      * MODO DESCARGA - CADPROD PARA O EXTPROD *
+      ***************************************
+       DESCARGA.
+           OPEN OUTPUT EXTPROD
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO EXTPROD - " ST-ERRO2
+              GO TO DESCARGA-FIM.
+           PERFORM LE-CADPROD THRU LE-CADPROD-FIM.
+           PERFORM PROCESSA-DESCARGA THRU PROCESSA-DESCARGA-FIM
+                   UNTIL W-FIM-CADPROD = "S".
+           CLOSE EXTPROD.
+           MOVE SPACES TO LINHA-RELCARGA
+           STRING "TOTAL EXPORTADO..: " W-TOT-LIDOS
+                   DELIMITED BY SIZE INTO LINHA-RELCARGA
+           WRITE LINHA-RELCARGA.
+       DESCARGA-FIM.
+           EXIT.
+       LE-CADPROD.
+           READ CADPROD NEXT RECORD
+               AT END MOVE "S" TO W-FIM-CADPROD.
+       LE-CADPROD-FIM.
+           EXIT.
+       PROCESSA-DESCARGA.
+           MOVE CODIGO      TO CODIGO-EXT
+           MOVE DESCRICAO   TO DESCRICAO-EXT
+           MOVE UNIDADE     TO UNIDADE-EXT
+           MOVE APLICACAO   TO APLICACAO-EXT
+           MOVE QUANTIDADE  TO QUANTIDADE-EXT
+           MOVE QTDMINIMA   TO QTDMINIMA-EXT
+           MOVE PRECO       TO PRECO-EXT
+           MOVE CNPJ OF REGPROD TO CNPJ-EXT
+           WRITE REGEXT
+           ADD 1 TO W-TOT-LIDOS
+           PERFORM LE-CADPROD THRU LE-CADPROD-FIM.
+       PROCESSA-DESCARGA-FIM.
+           EXIT.
+      *---------[ ENCERRAMENTO ]----------------------------------------
+       FECHA-ARQUIVOS.
+           CLOSE CADPROD CADFORN RELCARGA.
+       FECHA-ARQUIVOS-FIM.
+           EXIT.
