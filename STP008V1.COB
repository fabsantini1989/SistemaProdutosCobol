@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STP008.
+      *AUTHOR. FABIANO SANTINI MARQUES.
+      **************************************
+      * RELATORIO DE PRODUTOS ABAIXO DA QUANTIDADE MINIMA *
+      **************************************
+      *------------------------------------------------------------
+      * LE O CADPROD SEQUENCIALMENTE E SELECIONA OS PRODUTOS ONDE
+      * QUANTIDADE < QTDMINIMA, ORDENANDO O RELATORIO PELA FALTA
+      * (QTDMINIMA - QUANTIDADE) DECRESCENTE, DO MAIS CRITICO PARA
+      * O MENOS CRITICO, PARA O SETOR DE COMPRAS TRABALHAR A LISTA
+      * DE REPOSICAO.
+      *------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPROD ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS SEQUENTIAL
+                      RECORD KEY   IS CODIGO
+                      FILE STATUS  IS ST-ERRO.
+       SELECT RELFALTA ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      ACCESS MODE  IS SEQUENTIAL
+                      FILE STATUS  IS ST-ERRO2.
+       SELECT SORT-FALTA ASSIGN TO DISK.
+      *
+      *------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPROD.DAT".
+       COPY REGPROD.
+       FD RELFALTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELFALTA.DAT".
+       01 LINHA-RELFALTA   PIC X(80).
+       SD SORT-FALTA.
+       01 SD-REGISTRO.
+          03 SD-FALTA        PIC 9(06).
+          03 SD-CODIGO       PIC 9(06).
+          03 SD-DESCRICAO    PIC X(30).
+          03 SD-QUANTIDADE   PIC 9(06).
+          03 SD-QTDMINIMA    PIC 9(06).
+      *
+      *------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO2         PIC X(02) VALUE "00".
+       01 W-FIM-CADPROD    PIC X(01) VALUE "N".
+       01 W-FIM-SORT        PIC X(01) VALUE "N".
+       01 W-TOT-FALTANTES  PIC 9(06) VALUE ZEROS.
+       01 LINHA-DETALHE.
+          03 LD-CODIGO        PIC 9(06).
+          03 FILLER           PIC X(02) VALUE SPACES.
+          03 LD-DESCRICAO     PIC X(30).
+          03 FILLER           PIC X(02) VALUE SPACES.
+          03 LD-QUANTIDADE    PIC ZZZ.ZZ9.
+          03 FILLER           PIC X(02) VALUE SPACES.
+          03 LD-QTDMINIMA     PIC ZZZ.ZZ9.
+          03 FILLER           PIC X(02) VALUE SPACES.
+          03 LD-FALTA         PIC ZZZ.ZZ9.
+      *
+      *------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM.
+           SORT SORT-FALTA
+                ON DESCENDING KEY SD-FALTA
+                INPUT PROCEDURE  SELECIONA-FALTANTES
+                OUTPUT PROCEDURE IMPRIME-FALTANTES.
+           PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM.
+           STOP RUN.
+      *---------[ ABERTURA DOS ARQUIVOS ]-----------------------------
+       ABRE-ARQUIVOS.
+           OPEN INPUT CADPROD
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPROD - " ST-ERRO
+              STOP RUN.
+           OPEN OUTPUT RELFALTA
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELFALTA - " ST-ERRO2
+              STOP RUN.
+       ABRE-ARQUIVOS-FIM.
+           EXIT.
+      *---------[ SELECIONA OS PRODUTOS ABAIXO DA QTDMINIMA ]----------
+       SELECIONA-FALTANTES.
+           PERFORM LE-CADPROD THRU LE-CADPROD-FIM.
+           PERFORM AVALIA-PRODUTO THRU AVALIA-PRODUTO-FIM
+                   UNTIL W-FIM-CADPROD = "S".
+       LE-CADPROD.
+           READ CADPROD NEXT RECORD
+               AT END MOVE "S" TO W-FIM-CADPROD.
+       LE-CADPROD-FIM.
+           EXIT.
+       AVALIA-PRODUTO.
+           IF QUANTIDADE < QTDMINIMA
+              MOVE CODIGO      TO SD-CODIGO
+              MOVE DESCRICAO   TO SD-DESCRICAO
+              MOVE QUANTIDADE  TO SD-QUANTIDADE
+              MOVE QTDMINIMA   TO SD-QTDMINIMA
+              COMPUTE SD-FALTA = QTDMINIMA - QUANTIDADE
+              RELEASE SD-REGISTRO
+              ADD 1 TO W-TOT-FALTANTES.
+           PERFORM LE-CADPROD THRU LE-CADPROD-FIM.
+       AVALIA-PRODUTO-FIM.
+           EXIT.
+      *---------[ IMPRIME O RELATORIO JA ORDENADO PELA FALTA ]---------
+       IMPRIME-FALTANTES.
+           RETURN SORT-FALTA AT END MOVE "S" TO W-FIM-SORT.
+           PERFORM IMPRIME-UMA-LINHA THRU IMPRIME-UMA-LINHA-FIM
+                   UNTIL W-FIM-SORT = "S".
+           IF W-TOT-FALTANTES = ZEROS
+              MOVE SPACES TO LINHA-RELFALTA
+              STRING "NENHUM PRODUTO ABAIXO DA QUANTIDADE MINIMA"
+                      DELIMITED BY SIZE INTO LINHA-RELFALTA
+              WRITE LINHA-RELFALTA.
+       IMPRIME-UMA-LINHA.
+           MOVE SD-CODIGO      TO LD-CODIGO
+           MOVE SD-DESCRICAO   TO LD-DESCRICAO
+           MOVE SD-QUANTIDADE  TO LD-QUANTIDADE
+           MOVE SD-QTDMINIMA   TO LD-QTDMINIMA
+           MOVE SD-FALTA       TO LD-FALTA
+           MOVE LINHA-DETALHE  TO LINHA-RELFALTA
+           WRITE LINHA-RELFALTA
+           RETURN SORT-FALTA AT END MOVE "S" TO W-FIM-SORT.
+       IMPRIME-UMA-LINHA-FIM.
+           EXIT.
+      *---------[ ENCERRAMENTO ]----------------------------------------
+       FECHA-ARQUIVOS.
+           CLOSE CADPROD RELFALTA.
+       FECHA-ARQUIVOS-FIM.
+           EXIT.
