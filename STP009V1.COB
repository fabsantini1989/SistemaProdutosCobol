@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STP009.
+      *AUTHOR. FABIANO SANTINI MARQUES.
+      **************************************
+      * CADASTRO DE UNIDADES DE MEDIDA      *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADUNI ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS UNI-CODIGO
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADUNI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADUNI.DAT".
+       COPY REGUNI.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT        PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAUNI.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "________________________________________".
+           05  LINE 01  COLUMN 41
+               VALUE  "________________________________________".
+           05  LINE 02  COLUMN 01
+               VALUE  "________________________[CADASTRO DE UNI".
+           05  LINE 02  COLUMN 41
+               VALUE  "DADES DE MEDIDA]________________________".
+           05  LINE 04  COLUMN 1 VALUE "CODIGO.....: ".
+           05  LINE 05  COLUMN 1 VALUE "DESCRICAO..: ".
+           05  LINE 22  COLUMN 01
+               VALUE  "__________________________________[PAINE".
+           05  LINE 22  COLUMN 41
+               VALUE  "L]______________________________________".
+           05  TUNICODIGO
+               LINE 04  COLUMN 15   PIC X(02)
+               USING  UNI-CODIGO.
+           05  TUNIDESCRICAO
+               LINE 05  COLUMN 15   PIC X(20)
+               USING  UNI-DESCRICAO.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN I-O CADUNI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADUNI
+                 CLOSE CADUNI
+                 MOVE "*** ARQUIVO CADUNI FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                IF ST-ERRO = "95"
+                    MOVE "*** ISAM NAO EXCUTADO **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+                ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADUNI" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]----------------------
+       R1.
+           MOVE SPACES TO UNI-CODIGO UNI-DESCRICAO.
+      *-------------[VISUALIZACAO DA TELA]------------------------------
+           DISPLAY TELAUNI.
+      *-------------[  ENTRADA DOS DADOS ]------------------------------
+       R2.
+           DISPLAY (23, 12) " INSIRA O CODIGO DA UNIDADE "
+           ACCEPT TUNICODIGO
+           DISPLAY (23, 12) "                      "
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   CLOSE CADUNI
+                   GO TO ROT-FIM.
+           IF W-ACT = 02
+                     MOVE "*** TECLEI O F1 **" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R2.
+           IF UNI-CODIGO = SPACES
+                     MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R2.
+       LER-CADUNI.
+           MOVE 0 TO W-SEL
+           READ CADUNI
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00" OR "02"
+                DISPLAY TELAUNI
+                MOVE "*** UNIDADE JA CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADUNI" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** UNIDADE NAO CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       R3.
+           ACCEPT TUNIDESCRICAO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ALT-OPC.
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "GRAVAR (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R1.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGUNI
+                IF ST-ERRO = "00"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU
+                      ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* UNIDADE JA EXISTE, DADOS NAO GRAVADOS *"
+                  TO MENS
+                  PERFORM ROT-MENS
+                  THRU ROT-MENS-FIM
+                  GO TO ACE-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE UNIDADE"
+                      TO MENS
+                      PERFORM ROT-MENS
+                      THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADUNI RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** UNIDADE EXCLUIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGUNI
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DA UNIDADE" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADUNI.
+           STOP RUN.
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
