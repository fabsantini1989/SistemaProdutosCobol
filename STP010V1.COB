@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STP010.
+      *AUTHOR. FABIANO SANTINI MARQUES.
+      **************************************
+      * VALIDACAO DO DIGITO VERIFICADOR DO CNPJ *
+      **************************************
+      *------------------------------------------------------------
+      * SUBROTINA CHAMADA POR STP003 E STP004 ANTES DE GRAVAR UM
+      * FORNECEDOR. RECEBE O CNPJ (14 DIGITOS) E DEVOLVE "S" SE OS
+      * DOIS DIGITOS VERIFICADORES CONFEREM, "N" CASO CONTRARIO.
+      *------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+      *
+      *------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 W-CNPJ-NUM        PIC 9(14).
+       01 W-CNPJ-DIG REDEFINES W-CNPJ-NUM.
+          03 W-DIGITO       OCCURS 14 TIMES PIC 9(01).
+       01 W-PESO.
+          03 FILLER         PIC 9(01) VALUE 6.
+          03 FILLER         PIC 9(01) VALUE 5.
+          03 FILLER         PIC 9(01) VALUE 4.
+          03 FILLER         PIC 9(01) VALUE 3.
+          03 FILLER         PIC 9(01) VALUE 2.
+          03 FILLER         PIC 9(01) VALUE 9.
+          03 FILLER         PIC 9(01) VALUE 8.
+          03 FILLER         PIC 9(01) VALUE 7.
+          03 FILLER         PIC 9(01) VALUE 6.
+          03 FILLER         PIC 9(01) VALUE 5.
+          03 FILLER         PIC 9(01) VALUE 4.
+          03 FILLER         PIC 9(01) VALUE 3.
+          03 FILLER         PIC 9(01) VALUE 2.
+       01 W-PESO-TAB REDEFINES W-PESO.
+          03 W-PESO-D       OCCURS 13 TIMES PIC 9(01).
+       01 W-I               PIC 9(02) VALUE ZEROS.
+       01 W-SOMA             PIC 9(04) VALUE ZEROS.
+       01 W-QUOC              PIC 9(04) VALUE ZEROS.
+       01 W-RESTO              PIC 9(02) VALUE ZEROS.
+       01 W-DV1                 PIC 9(01) VALUE ZEROS.
+       01 W-DV2                  PIC 9(01) VALUE ZEROS.
+       01 W-TODOS-IGUAIS           PIC X(01) VALUE "S".
+      *
+      *------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-CNPJ            PIC 9(14).
+       01 LK-RESULTADO        PIC X(01).
+      *
+      *------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-CNPJ LK-RESULTADO.
+       INICIO.
+           MOVE "S" TO LK-RESULTADO
+           MOVE LK-CNPJ TO W-CNPJ-NUM.
+      *---------[ REJEITA CNPJ COM OS 14 DIGITOS IGUAIS ]--------------
+       VERIFICA-IGUAIS.
+           MOVE "S" TO W-TODOS-IGUAIS
+           PERFORM VERIFICA-IGUAIS-CMP THRU VERIFICA-IGUAIS-CMP-FIM
+                   VARYING W-I FROM 2 BY 1
+                   UNTIL W-I > 14
+           IF W-TODOS-IGUAIS = "S"
+              MOVE "N" TO LK-RESULTADO
+              GOBACK.
+       VERIFICA-IGUAIS-CMP.
+           IF W-DIGITO (W-I) NOT = W-DIGITO (1)
+              MOVE "N" TO W-TODOS-IGUAIS.
+       VERIFICA-IGUAIS-CMP-FIM.
+           EXIT.
+      *---------[ 1o DIGITO VERIFICADOR - DIGITOS 1 A 12 ]-------------
+       CALCULA-DV1.
+           MOVE ZEROS TO W-SOMA
+           PERFORM SOMA-DV1 THRU SOMA-DV1-FIM
+                   VARYING W-I FROM 1 BY 1 UNTIL W-I > 12
+           DIVIDE W-SOMA BY 11 GIVING W-QUOC REMAINDER W-RESTO
+           IF W-RESTO < 2
+              MOVE 0 TO W-DV1
+           ELSE
+              COMPUTE W-DV1 = 11 - W-RESTO.
+           IF W-DV1 NOT = W-DIGITO (13)
+              MOVE "N" TO LK-RESULTADO
+              GOBACK.
+       SOMA-DV1.
+           COMPUTE W-SOMA = W-SOMA +
+                   (W-DIGITO (W-I) * W-PESO-D (W-I + 1)).
+       SOMA-DV1-FIM.
+           EXIT.
+      *---------[ 2o DIGITO VERIFICADOR - DIGITOS 1 A 13 ]-------------
+       CALCULA-DV2.
+           MOVE ZEROS TO W-SOMA
+           PERFORM SOMA-DV2 THRU SOMA-DV2-FIM
+                   VARYING W-I FROM 1 BY 1 UNTIL W-I > 13
+           DIVIDE W-SOMA BY 11 GIVING W-QUOC REMAINDER W-RESTO
+           IF W-RESTO < 2
+              MOVE 0 TO W-DV2
+           ELSE
+              COMPUTE W-DV2 = 11 - W-RESTO.
+           IF W-DV2 NOT = W-DIGITO (14)
+              MOVE "N" TO LK-RESULTADO.
+       SOMA-DV2.
+           COMPUTE W-SOMA = W-SOMA +
+                   (W-DIGITO (W-I) * W-PESO-D (W-I)).
+       SOMA-DV2-FIM.
+           EXIT.
+      *
+       FIM-STP010.
+           GOBACK.
