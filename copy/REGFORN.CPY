@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      * REGFORN - LAYOUT DO CADASTRO DE FORNECEDORES (CADFORN.DAT)
+      * CHAVE  : CNPJ
+      * USO    : COPY REGFORN.  (FILE SECTION, FD CADFORN)
+      *----------------------------------------------------------------
+       01 REGFORN.
+          03 CNPJ            PIC 9(14).
+          03 RSOC            PIC X(40).
+          03 NOMEF           PIC X(12).
+          03 CEP             PIC 9(08).
+          03 NOME            PIC X(30).
+          03 ENDERECO        PIC X(40).
+          03 NUMERO          PIC 9(04).
+          03 COMPLEMENTO     PIC X(12).
+          03 BAIRRO          PIC X(20).
+          03 CIDADE          PIC X(20).
+          03 UF              PIC X(02).
