@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      * REGHIST - LAYOUT DO HISTORICO DE ALTERACAO DE PRECO
+      *           ARQUIVO HISTPRECO.DAT - SEQUENCIAL, GRAVADO POR EXTEND.
+      * USO     : COPY REGHIST.  (FILE SECTION, FD HISTPRECO)
+      *----------------------------------------------------------------
+       01 REGHIST.
+          03 COD-PROD-HIST  PIC 9(06).
+          03 DT-HIST        PIC 9(08).
+          03 PRECO-ANTIGO   PIC 9(08).
+          03 PRECO-NOVO     PIC 9(08).
