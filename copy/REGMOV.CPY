@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      * REGMOV - LAYOUT DO RAZAO DE MOVIMENTACAO DE ESTOQUE (KARDEX)
+      *          ARQUIVO MOVPROD.DAT - SEQUENCIAL, GRAVADO POR EXTEND.
+      * TP-MOVTO : E = ENTRADA   S = SAIDA   A = AJUSTE
+      * USO      : COPY REGMOV.  (FILE SECTION, FD MOVPROD)
+      *----------------------------------------------------------------
+       01 REGMOV.
+          03 COD-PROD       PIC 9(06).
+          03 DT-MOVTO       PIC 9(08).
+          03 TP-MOVTO       PIC X(01).
+             88 MOV-ENTRADA      VALUE "E".
+             88 MOV-SAIDA        VALUE "S".
+             88 MOV-AJUSTE       VALUE "A".
+          03 QTD-MOVTO      PIC S9(06).
+          03 USUARIO-MOVTO  PIC X(08).
