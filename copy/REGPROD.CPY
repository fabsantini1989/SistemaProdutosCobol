@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------
+      * REGPROD - LAYOUT DO CADASTRO DE PRODUTOS (CADPROD.DAT)
+      * CHAVE  : CODIGO
+      * OS DADOS DE FORNECEDOR FORAM MOVIDOS PARA O CADFORN (REGFORN) -
+      * CNPJ PERMANECE AQUI APENAS COMO CHAVE ESTRANGEIRA PARA O
+      * FORNECEDOR.
+      * USO    : COPY REGPROD.  (FILE SECTION, FD CADPROD)
+      *----------------------------------------------------------------
+       01 REGPROD.
+	      03 CODIGO          PIC 9(06).
+          03 DESCRICAO       PIC X(30).
+          03 UNIDADE         PIC X(02).
+          03 APLICACAO       PIC 9(01).
+          03 QUANTIDADE      PIC 9(06).
+          03 QTDMINIMA       PIC 9(06).
+          03 PRECO           PIC 9(08).
+          03 CNPJ            PIC 9(14).
+          03 DT-ALTERACAO    PIC 9(08).
+          03 HR-ALTERACAO    PIC 9(06).
