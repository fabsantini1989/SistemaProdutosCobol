@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      * REGUNI - LAYOUT DA TABELA DE UNIDADES DE MEDIDA VALIDAS
+      *          ARQUIVO CADUNI.DAT - INDEXADO PELO CODIGO DA UNIDADE.
+      * USO     : COPY REGUNI.  (FILE SECTION, FD CADUNI)
+      *----------------------------------------------------------------
+       01 REGUNI.
+          03 UNI-CODIGO      PIC X(02).
+          03 UNI-DESCRICAO   PIC X(20).
