@@ -0,0 +1,50 @@
+//STP007   JOB (CONTAB),'CARGA CADPROD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* CARGA/DESCARGA EM LOTE DO CADPROD - STP007
+//* PARM VIA SYSIN: "C" = CARGA (EXTPROD -> CADPROD)
+//*                 "D" = DESCARGA (CADPROD -> EXTPROD)
+//* REINICIO: SE O JOB ABENDAR DURANTE A CARGA, RESUBMETA O
+//* MESMO JOB - O STP007 LE O CKPOINT E RETOMA A PARTIR DO
+//* ULTIMO PONTO DE CONTROLE GRAVADO, SEM REPROCESSAR OS
+//* REGISTROS JA POSTADOS NO CADPROD.
+//* AS DUAS DIRECOES SAO PASSOS SEPARADOS NESTE JOB (CARGA E
+//* DESCARGA) - PARA RODAR SO UM DOS SENTIDOS, COMENTE OU REMOVA
+//* O PASSO QUE NAO INTERESSA ANTES DE SUBMETER O JOB.
+//* O STP007 SEMPRE REGRAVA O CKPOINT DO ZERO (OPEN OUTPUT) - O
+//* DATASET PRECISA JA EXISTIR (ALOCADO UMA UNICA VEZ, P.EX. VIA
+//* IEFBR14, COM O SPACE ABAIXO) PARA QUE DISP=OLD NAS EXECUCOES
+//* SEGUINTES SUBSTITUA O CONTEUDO EM VEZ DE ACUMULAR REGISTROS.
+//*-------------------------------------------------------------
+//CARGA    EXEC PGM=STP007
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CADPROD  DD DSN=PROD.CADPROD.DAT,DISP=SHR
+//CADFORN  DD DSN=PROD.CADFORN.DAT,DISP=SHR
+//EXTPROD  DD DSN=PROD.EXTPROD.DAT,DISP=SHR
+//RELCARGA DD DSN=PROD.RELCARGA.REL,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPOINT  DD DSN=PROD.STP007.CKPOINT,DISP=OLD
+//SYSIN    DD *
+C
+/*
+//SYSOUT   DD SYSOUT=*
+//*-------------------------------------------------------------
+//DESCARGA EXEC PGM=STP007
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CADPROD  DD DSN=PROD.CADPROD.DAT,DISP=SHR
+//CADFORN  DD DSN=PROD.CADFORN.DAT,DISP=SHR
+//EXTPROD  DD DSN=PROD.EXTPROD.DAT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=81,BLKSIZE=0)
+//RELCARGA DD DSN=PROD.RELCARGA.REL,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPOINT  DD DSN=PROD.STP007.CKPOINT,DISP=SHR
+//SYSIN    DD *
+D
+/*
+//SYSOUT   DD SYSOUT=*
